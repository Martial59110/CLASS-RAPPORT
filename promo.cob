@@ -24,7 +24,31 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
+           SELECT F-REJECT
+               ASSIGN TO 'reject.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
+
+           SELECT F-CHECKPOINT
+               ASSIGN TO 'checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CHECKPOINT-STATUS.
+
+           SELECT F-CSV
+               ASSIGN TO WS-CSV-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CSV-STATUS.
+
+           SELECT F-ARCHIVE
+               ASSIGN TO WS-ARCHIVE-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-ARCHIVE-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  F-INPUT
@@ -40,16 +64,45 @@
            03 R-S-AGE            PIC 9(02).       
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
+           03 R-C-TERM           PIC 9(02).
+
+       01  REC-CLASS.
+           03 R-CL-KEY           PIC 9(02).
+           03 R-CL-LABEL         PIC X(20).
+
+       01  REC-F-INPUT-RAW       PIC X(1000).
 
        FD  F-OUTPUT
            RECORD CONTAINS 2000 CHARACTERS
            RECORDING MODE IS F.
        01  REC-F-OUTPUT        PIC X(2000).
 
+       FD  F-REJECT
+           RECORD CONTAINS 200 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-REJECT        PIC X(200).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CHECKPOINT.
+           03 CKPT-CLASS-SEQ    PIC 9(03).
+           03 CKPT-STUDENT-KEY  PIC 9(02).
+
+       FD  F-CSV
+           RECORD CONTAINS 500 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-CSV           PIC X(500).
+
+       FD  F-ARCHIVE
+           RECORD CONTAINS 2000 CHARACTERS
+           RECORDING MODE IS F.
+       01  REC-F-ARCHIVE        PIC X(2000).
+
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
@@ -57,34 +110,90 @@
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+       01  F-REJECT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJECT-STATUS-OK   VALUE '00'.
+
+       01  F-CHECKPOINT-STATUS PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK   VALUE '00'.
+
+       01  F-CSV-STATUS        PIC X(02) VALUE SPACE.
+           88 F-CSV-STATUS-OK      VALUE '00'.
+
+       01  F-ARCHIVE-STATUS    PIC X(02) VALUE SPACE.
+           88 F-ARCHIVE-STATUS-OK  VALUE '00'.
+
+       01  WS-ARCHIVE-FILENAME PIC X(40) VALUE SPACES.
+       01  WS-CSV-FILENAME     PIC X(40) VALUE SPACES.
+       01  WS-RUN-DATE         PIC 9(06) VALUE 0.
+       01  WS-RUN-TIME         PIC 9(08) VALUE 0.
+
+       01  WS-CLASS-LABEL      PIC X(20) VALUE SPACES.
+       01  WS-CLASS-SEQ        PIC 9(03) VALUE 1.
+
+       01  WS-CSV-LINE PIC X(500) VALUE SPACES.
+       01  WS-CSV-GRADES PIC X(280) VALUE SPACES.
+       01  WS-CSV-GRADES-PTR PIC 9(03) VALUE 1.
+       01  WS-CSV-AGE-DISP PIC 99.
+       01  WS-CSV-MOY-DISP PIC Z9,99.
+       01  WS-CSV-GRADE-DISP PIC Z9,99.
+
+       01  WS-AGE-MIN PIC 9(02) VALUE 15.
+       01  WS-AGE-MAX PIC 9(02) VALUE 99.
+
+       01  WS-RESTART-CLASS-SEQ PIC 9(03) VALUE 0.
+       01  WS-RESTART-KEY PIC 9(02) VALUE 0.
+       01  WS-CURRENT-STUDENT-KEY PIC 9(02) VALUE 0.
+       01  WS-STUDENT-IN-PROGRESS PIC X(01) VALUE 'N'.
+           88 STUDENT-IN-PROGRESS VALUE 'Y'.
+       01  WS-STUDENT-SKIP PIC X(01) VALUE 'N'.
+           88 STUDENT-ALREADY-COMMITTED VALUE 'Y'.
+       01  WS-STUDENT-REJECTED PIC X(01) VALUE 'N'.
+           88 STUDENT-REJECTED VALUE 'Y'.
+
+       01  REJECT-LINE.
+           03 REJ-TYPE PIC X(02).
+           03 FILLER PIC X VALUE SPACE.
+           03 REJ-REASON PIC X(40).
+           03 FILLER PIC X VALUE SPACE.
+           03 REJ-RAW PIC X(80).
+           03 FILLER PIC X(76) VALUE SPACES.
+
+       01  WS-STUDENT-MAX      PIC 9(03) VALUE 7.
+       01  WS-COURSE-MAX       PIC 9(03) VALUE 46.
+       01  WS-GRADE-MAX        PIC 9(03) VALUE 46.
+
        01  DATA-STUDENT.
            03 STUDENT-LGTH     PIC 9(03) VALUE 1.
-           03 STUDENT 
+           03 STUDENT
                OCCURS 7 TIMES.
-              
+
                    05 S-FIRSTNAME  PIC X(20).
                    05 S-LASTNAME   PIC X(20).
                    05 S-AGE        PIC 9(02).
+                   05 S-KEY        PIC 9(02).
+                   05 S-DB-ID      PIC 9(05).
 
        01  DATA-COURSE.
            03 COURSE-LGTH     PIC 9(03) VALUE 1.
            03 COURSE
                OCCURS 46 TIMES.
-              
+
                    05 C-COEF       PIC 9V99.
                    05 C-LABEL      PIC X(25).
+                   05 C-TERM       PIC 9(02).
 
        01  DATA-GRADE.
            03 GRADE-LGTH      PIC 9(03) VALUE 1.
            03 GRADE
                OCCURS 46 TIMES.
-           
-                    05 G-S-FULLNAME     PIC X(40).
+
                    05 G-C-LABEL        PIC X(25).
                    05 G-GRADE          PIC 99V99.
+                   05 G-S-KEY          PIC 9(02).
+                   05 G-TERM           PIC 9(02).
 
        01  WS-BUFFER   PIC X(200) VALUE SPACE.
            88  WS-VALUE-NOT-PRESENT VALUE 'Y'.
@@ -100,9 +209,29 @@
        01  COEFFICIENT PIC 9V99.
         01  MOYENNE PIC 99V99.
        01  MOYENNE-ARRAY PIC 999V99 OCCURS 7 TIMES.
-                                 
+
        01  WS-COUNT PIC 99 VALUE 0.
        01  WS-COUNT2 PIC 99 VALUE 0.
+
+       01  WS-RANK-ARRAY PIC 99 OCCURS 7 TIMES.
+       01  WS-RANK-IDX PIC 99 VALUE 1.
+       01  WS-RANK-IDX2 PIC 99 VALUE 1.
+       01  WS-RANK-BETTER PIC 99 VALUE 0.
+       01  WS-RANK-DISPLAY PIC X(08).
+       01  WS-RANK-NUM PIC Z9.
+
+       01  WS-STAT-SUM PIC 9(05)V99 VALUE 0.
+       01  WS-STAT-COUNT PIC 9(03) VALUE 0.
+       01  WS-STAT-MIN PIC 99V99 VALUE 0.
+       01  WS-STAT-MAX PIC 99V99 VALUE 0.
+       01  WS-STAT-AVG PIC 99V99 VALUE 0.
+
+       01  WS-CURRENT-TERM PIC 9(02) VALUE 0.
+       01  WS-PRIOR-TERM PIC 9(02) VALUE 0.
+       01  WS-PRIOR-MOY-FOUND PIC X(01) VALUE 'N'.
+           88 PRIOR-MOY-FOUND VALUE 'Y'.
+       01  WS-COURSE-SEEN PIC X(01) VALUE 'N'.
+           88 COURSE-ALREADY-LISTED VALUE 'Y'.
      
        01  LINE1 PIC X(300) VALUE ALL "*" . 
        01  LINE2.
@@ -111,6 +240,14 @@
            03 FILLER PIC X(30) VALUE "BULLETIN DE NOTES".
            03 FILLER PIC X(118) VALUE ALL " ".
            03 FILLER PIC X VALUE "*".
+       01  LINE2B.
+           03  FILLER PIC X VALUE "*".
+           03 FILLER PIC X(20) VALUE ALL " ".
+           03 FILLER PIC X(7) VALUE "CLASSE:".
+           03 FILLER PIC X VALUE " ".
+           03 LINE2B-CLASS-LABEL PIC X(20).
+           03 FILLER PIC X(98) VALUE ALL " ".
+           03 FILLER PIC X VALUE "*".
        01  LINE3.
            03 FILLER PIC X VALUE "*".
            03 FILLER PIC X(53) VALUE ALL " ".
@@ -154,7 +291,52 @@
                    07 FILLER pic X(10) VALUE SPACES.
                    07 BLA-VALUE PIC 99,99.
                    07 FILLER PIC X(13) VALUE SPACES.
-                                         
+           03 FILLER PIC X(2) VALUE ALL " ".
+           03 FILLER PIC X(19) VALUE "MOYENNE PRECEDENTE:".
+           03 PRIOR-MOY-DISPLAY PIC Z9,99.
+           03 FILLER PIC X(2) VALUE ALL " ".
+           03 PROGRESSION-DISPLAY PIC X(13).
+
+       01  LINE7.
+           03 FILLER PIC X VALUE "*".
+           03 FILLER PIC X(14) VALUE ALL " ".
+           03 FILLER PIC X(11) VALUE "CLASSEMENT:".
+           03 FILLER PIC X(273) VALUE ALL " ".
+           03 FILLER PIC X VALUE "*".
+       01  LINE8.
+           03 FILLER PIC X VALUE "*".
+           03 FILLER PIC X(4) VALUE ALL " ".
+           03 RANK-DISPLAY PIC X(08).
+           03 FILLER PIC X(2) VALUE ALL " ".
+           03 RANK-FULLNAME PIC X(40).
+           03 FILLER PIC X(9) VALUE ALL " ".
+           03 FILLER PIC X(8) VALUE "MOYENNE:".
+           03 RANK-MOY PIC 99,99.
+           03 FILLER PIC X(222) VALUE ALL " ".
+           03 FILLER PIC X VALUE "*".
+
+       01  LINE9.
+           03 FILLER PIC X VALUE "*".
+           03 FILLER PIC X(14) VALUE ALL " ".
+           03 FILLER PIC X(23) VALUE "STATISTIQUES PAR COURS:".
+           03 FILLER PIC X(261) VALUE ALL " ".
+           03 FILLER PIC X VALUE "*".
+       01  LINE10.
+           03 FILLER PIC X VALUE "*".
+           03 FILLER PIC X(4) VALUE ALL " ".
+           03 STAT-LABEL PIC X(25).
+           03 FILLER PIC X(2) VALUE ALL " ".
+           03 FILLER PIC X(8) VALUE "MOYENNE:".
+           03 STAT-AVG PIC Z9,99.
+           03 FILLER PIC X(3) VALUE ALL " ".
+           03 FILLER PIC X(4) VALUE "MIN:".
+           03 STAT-MIN PIC Z9,99.
+           03 FILLER PIC X(3) VALUE ALL " ".
+           03 FILLER PIC X(4) VALUE "MAX:".
+           03 STAT-MAX PIC Z9,99.
+           03 FILLER PIC X(230) VALUE ALL " ".
+           03 FILLER PIC X VALUE "*".
+
 OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  DBNAME                  PIC  X(30) VALUE 'cobolesque'.
@@ -166,6 +348,7 @@ OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            05  SQL-S-LASTNAME           PIC X(20).
            05  SQL-S-FIRSTNAME          PIC X(20).
            05  SQL-S-AGE                PIC 9(04).
+           05  SQL-S-KEY                PIC 9(02).
     
 
        01  WS-SQL-COURSE.
@@ -179,7 +362,13 @@ OCESQL*    EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            05  SQL-G-ID-COURSE             PIC 9(05).
            05  SQL-G-ID                    PIC 9(05).
            05  SQL-G-GRADE                 PIC 9(05).
-       
+           05  SQL-G-TERM                  PIC 9(02).
+
+       01  WS-SQL-PRIOR.
+           05  SQL-P-ID-STUDENT            PIC 9(05).
+           05  SQL-P-TERM                  PIC 9(02).
+           05  SQL-P-MOY                   PIC 9(03)V99.
+
 
 OCESQL*    EXEC SQL END DECLARE SECTION END-EXEC.
   
@@ -193,18 +382,30 @@ OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(071) VALUE "INSERT INTO tabstudent (lastna"
-OCESQL  &  "me, firstname, age) VALUES ( $1, $2, $3 )".
+OCESQL     02  FILLER PIC X(100) VALUE "INSERT INTO tabstudent (lastna"
+OCESQL  &  "me, firstname, age, studentkey) VALUES ( $1, $2, $3, $4 ) R"
+OCESQL  &  "ETURNING id".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
-OCESQL     02  FILLER PIC X(052) VALUE "INSERT INTO tabcourse(coef, la"
-OCESQL  &  "bel) VALUES ( $1, $2 )".
+OCESQL     02  FILLER PIC X(065) VALUE "INSERT INTO tabcourse(coef, la"
+OCESQL  &  "bel) VALUES ( $1, $2 ) RETURNING id".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
-OCESQL     02  FILLER PIC X(041) VALUE "INSERT INTO tabgrade(grade) VA"
-OCESQL  &  "LUES ( $1 )".
+OCESQL     02  FILLER PIC X(082) VALUE "INSERT INTO tabgrade(id_studen"
+OCESQL  &  "t, id_course, term, grade) VALUES ( $1, $2, $3, $4 )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(067) VALUE "SELECT AVG(grade) FROM tabgrad"
+OCESQL  &  "e WHERE id_student = $1 AND term = $2".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(101) VALUE "SELECT id FROM tabstudent WHER"
+OCESQL  &  "E lastname = $1 AND firstname = $2 AND studentkey = $3 OR"
+OCESQL  &  "DER BY id DESC".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE DIVISION.
@@ -223,28 +424,49 @@ OCESQL          BY VALUE 30
 OCESQL     END-CALL.
 
        1000-MAIN-START.
-           PERFORM 7000-READ-START THRU 7000-READ-END. 
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
 
+           PERFORM 7010-CHECKPOINT-READ-START
+               THRU 7010-CHECKPOINT-READ-END.
 
-           PERFORM 7100-WRITE-START THRU 7100-WRITE-END.
+           PERFORM 7000-READ-START THRU 7000-READ-END.
+
+           PERFORM 7015-CHECKPOINT-CLEAR-START
+               THRU 7015-CHECKPOINT-CLEAR-END.
        1000-MAIN-END.
-OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "COMMIT" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC. 
+OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL     END-CALL.
            STOP RUN.
-      ****************************************************************** 
+      ******************************************************************
+       7010-CHECKPOINT-READ-START.
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+               READ F-CHECKPOINT
+               IF F-CHECKPOINT-STATUS-OK
+                   MOVE CKPT-CLASS-SEQ TO WS-RESTART-CLASS-SEQ
+                   MOVE CKPT-STUDENT-KEY TO WS-RESTART-KEY
+               END-IF
+               CLOSE F-CHECKPOINT
+           END-IF.
+       7010-CHECKPOINT-READ-END.
+      ******************************************************************
+      *    CHECKPOINT-CLEAR - RUNS AFTER A JOB COMPLETES NORMALLY SO A
+      *    LEFTOVER CHECKPOINT FROM A FINISHED JOB CANNOT BE MISREAD AS
+      *    A RESTART MARKER BY A LATER, UNRELATED RUN. A JOB THAT
+      *    ABENDS PARTWAY NEVER REACHES THIS PARAGRAPH, SO THE LAST
+      *    COMMITTED CHECKPOINT SURVIVES FOR A GENUINE RESTART.
+      ******************************************************************
+       7015-CHECKPOINT-CLEAR-START.
+           OPEN OUTPUT F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       7015-CHECKPOINT-CLEAR-END.
+      ******************************************************************
        7000-READ-START.
-           OPEN INPUT F-INPUT.          
+           OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-REJECT.
 
            IF NOT F-INPUT-STATUS-OK
                DISPLAY 'ERROR INPUT FILE'
@@ -257,45 +479,174 @@ OCESQL     END-CALL.
                    GO TO 7000-READ-END
                END-IF
                EVALUATE REC-F-INPUT-2
+                   WHEN '00'
+                       PERFORM 8070-HANDLE-CLASS-START
+                           THRU 8070-HANDLE-CLASS-END
                    WHEN '01'
-                       PERFORM 8010-HANDLE-STUDENT-START 
-                           THRU 8010-HANDLE-STUDENT-END
+                       IF STUDENT-IN-PROGRESS
+                               AND NOT STUDENT-ALREADY-COMMITTED
+                           PERFORM 8050-COMMIT-STUDENT-START
+                               THRU 8050-COMMIT-STUDENT-END
+                       END-IF
+                       IF R-S-AGE < WS-AGE-MIN OR R-S-AGE > WS-AGE-MAX
+                           MOVE 'R-S-AGE OUT OF SANE RANGE'
+                               TO REJ-REASON
+                           PERFORM 8040-HANDLE-REJECT-START
+                               THRU 8040-HANDLE-REJECT-END
+                           MOVE 'Y' TO WS-STUDENT-REJECTED
+                       ELSE
+                           IF STUDENT-LGTH > WS-STUDENT-MAX
+                               MOVE 'STUDENT TABLE FULL FOR CLASS'
+                                   TO REJ-REASON
+                               PERFORM 8040-HANDLE-REJECT-START
+                                   THRU 8040-HANDLE-REJECT-END
+                               MOVE 'Y' TO WS-STUDENT-REJECTED
+                           ELSE
+                               IF WS-CLASS-SEQ < WS-RESTART-CLASS-SEQ
+                               OR (WS-CLASS-SEQ = WS-RESTART-CLASS-SEQ
+                               AND STUDENT-LGTH <= WS-RESTART-KEY)
+                                   SET STUDENT-ALREADY-COMMITTED TO TRUE
+                               ELSE
+                                   MOVE 'N' TO WS-STUDENT-SKIP
+                               END-IF
+                               MOVE STUDENT-LGTH
+                                   TO WS-CURRENT-STUDENT-KEY
+                               SET STUDENT-IN-PROGRESS TO TRUE
+                               MOVE 'N' TO WS-STUDENT-REJECTED
+                               PERFORM 8010-HANDLE-STUDENT-START
+                                   THRU 8010-HANDLE-STUDENT-END
+                           END-IF
+                       END-IF
                    WHEN '02'
-                       PERFORM 8020-HANDLE-COURSE-START 
-                           THRU 8020-HANDLE-COURSE-END
-                       PERFORM 8030-HANDLE-GRADE-START
-                           THRU 8030-HANDLE-GRADE-END
+                       IF STUDENT-REJECTED
+                           MOVE 'GRADE FOR REJECTED/OVERFLOWED STUDENT'
+                               TO REJ-REASON
+                           PERFORM 8040-HANDLE-REJECT-START
+                               THRU 8040-HANDLE-REJECT-END
+                       ELSE
+                       IF R-C-GRADE NOT NUMERIC OR R-C-COEF NOT NUMERIC
+                           MOVE 'NON-NUMERIC GRADE OR COEFFICIENT'
+                               TO REJ-REASON
+                           PERFORM 8040-HANDLE-REJECT-START
+                               THRU 8040-HANDLE-REJECT-END
+                       ELSE
+                           IF COURSE-LGTH > WS-COURSE-MAX
+                                   OR GRADE-LGTH > WS-GRADE-MAX
+                               MOVE 'COURSE/GRADE TABLE FULL FOR CLASS'
+                                   TO REJ-REASON
+                               PERFORM 8040-HANDLE-REJECT-START
+                                   THRU 8040-HANDLE-REJECT-END
+                           ELSE
+                               PERFORM 8020-HANDLE-COURSE-START
+                                   THRU 8020-HANDLE-COURSE-END
+                               PERFORM 8030-HANDLE-GRADE-START
+                                   THRU 8030-HANDLE-GRADE-END
+                           END-IF
+                       END-IF
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'UNKNOWN RECORD TYPE' TO REJ-REASON
+                       PERFORM 8040-HANDLE-REJECT-START
+                           THRU 8040-HANDLE-REJECT-END
+           END-EVALUATE
            END-PERFORM.
 
        7000-READ-END.
+           IF STUDENT-LGTH > 1 OR COURSE-LGTH > 1 OR GRADE-LGTH > 1
+               PERFORM 7090-FINALIZE-CLASS-START
+                   THRU 7090-FINALIZE-CLASS-END
+           END-IF.
+           CLOSE F-INPUT.
+           CLOSE F-REJECT.
+      ******************************************************************
+      *    FINALIZE-CLASS - CLOSES OUT THE CLASS ACCUMULATED SO FAR:
+      *    COMMITS ANY STUDENT STILL PENDING, WRITES THE BULLETIN AND
+      *    ARCHIVE, THEN RESETS THE TABLES SO THE NEXT '00' CLASS
+      *    SECTION IN THE SAME input.dat STARTS WITH CLEAN TABLES.
+      ******************************************************************
+       7090-FINALIZE-CLASS-START.
+           IF STUDENT-IN-PROGRESS AND NOT STUDENT-ALREADY-COMMITTED
+               PERFORM 8050-COMMIT-STUDENT-START
+                   THRU 8050-COMMIT-STUDENT-END
+           END-IF.
            SET GRADE-LGTH COURSE-LGTH STUDENT-LGTH DOWN BY 1.
-           CLOSE F-INPUT.  
+
+           PERFORM 7100-WRITE-START THRU 7100-WRITE-END.
+
+           INITIALIZE DATA-STUDENT.
+           INITIALIZE DATA-COURSE.
+           INITIALIZE DATA-GRADE.
+           MOVE 1 TO STUDENT-LGTH.
+           MOVE 1 TO COURSE-LGTH.
+           MOVE 1 TO GRADE-LGTH.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE 0 TO MOYENNE-ARRAY(WS-IDX)
+           END-PERFORM.
+           MOVE 'N' TO WS-STUDENT-IN-PROGRESS.
+           MOVE 'N' TO WS-STUDENT-SKIP.
+           MOVE 'N' TO WS-STUDENT-REJECTED.
+           MOVE 0 TO WS-CURRENT-TERM.
+           MOVE SPACES TO WS-CLASS-LABEL.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-COUNT2.
+       7090-FINALIZE-CLASS-END.
       ******************************************************************
        7100-WRITE-START.
+           STRING 'output-' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-CLASS-SEQ DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME.
+
+           STRING 'output-' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-CLASS-SEQ DELIMITED BY SIZE
+                  '.csv' DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME.
+
            OPEN OUTPUT F-OUTPUT.
+           OPEN OUTPUT F-ARCHIVE.
            PERFORM 9010-HEADER-START   THRU 9010-HEADER-END.
 
+           OPEN OUTPUT F-CSV.
+           MOVE 'FULLNAME;AGE;MOYENNE;GRADES' TO REC-F-CSV.
+           WRITE REC-F-CSV.
+
            PERFORM 9030-BODY-START     THRU 9030-BODY-END.
 
+           CLOSE F-CSV.
+
            PERFORM 9020-FOOTER-START   THRU 9020-FOOTER-END.
        7100-WRITE-END.
            CLOSE F-OUTPUT.
+           CLOSE F-ARCHIVE.
       ******************************************************************  
        8010-HANDLE-STUDENT-START.
            MOVE R-S-FIRSTNAME  TO S-FIRSTNAME(STUDENT-LGTH).
            MOVE R-S-LASTNAME   TO S-LASTNAME(STUDENT-LGTH).
            MOVE R-S-AGE        TO S-AGE(STUDENT-LGTH).
-           MOVE R-S-LASTNAME  TO SQL-S-LASTNAME. 
-           MOVE R-S-FIRSTNAME  TO SQL-S-FIRSTNAME. 
+           MOVE STUDENT-LGTH   TO S-KEY(STUDENT-LGTH).
+           MOVE R-S-LASTNAME  TO SQL-S-LASTNAME.
+           MOVE R-S-FIRSTNAME  TO SQL-S-FIRSTNAME.
            MOVE R-S-AGE TO SQL-S-AGE.
-       
+           MOVE STUDENT-LGTH TO SQL-S-KEY.
+
+           IF NOT STUDENT-ALREADY-COMMITTED
 OCESQL*     EXEC SQL
-OCESQL*     INSERT INTO tabstudent (lastname,firstname,age) 
+OCESQL*     INSERT INTO tabstudent (lastname,firstname,age,studentkey)
 OCESQL*        VALUES (
-OCESQL*            :SQL-S-LASTNAME, 
+OCESQL*            :SQL-S-LASTNAME,
 OCESQL*            :SQL-S-FIRSTNAME,
-OCESQL*            :SQL-S-AGE
+OCESQL*            :SQL-S-AGE,
+OCESQL*            :SQL-S-KEY
 OCESQL*            )
+OCESQL*        RETURNING id INTO :SQL-S-ID
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -317,14 +668,70 @@ OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE SQL-S-AGE
 OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-KEY
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 4
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLGetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+               MOVE SQL-S-ID TO S-DB-ID(STUDENT-LGTH)
+           ELSE
+OCESQL*     EXEC SQL
+OCESQL*     SELECT id INTO :SQL-S-ID FROM tabstudent
+OCESQL*        WHERE lastname = :SQL-S-LASTNAME
+OCESQL*          AND firstname = :SQL-S-FIRSTNAME
+OCESQL*          AND studentkey = :SQL-S-KEY
+OCESQL*        ORDER BY id DESC
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-LASTNAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-FIRSTNAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-KEY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
 OCESQL          BY VALUE 3
 OCESQL     END-CALL
+OCESQL     CALL "OCESQLGetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-S-ID
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           SET STUDENT-LGTH UP BY 1.           
+OCESQL     END-CALL
+               MOVE SQL-S-ID TO S-DB-ID(STUDENT-LGTH)
+           END-IF.
+           SET STUDENT-LGTH UP BY 1.
        8010-HANDLE-STUDENT-END.
       *****************************************************************s* 
        8020-HANDLE-COURSE-START.
@@ -334,18 +741,23 @@ OCESQL     END-CALL.
 
                MOVE R-C-COEF   TO C-COEF(COURSE-LGTH).
                MOVE R-C-LABEL  TO C-LABEL(COURSE-LGTH).
-               
-               
+               MOVE R-C-TERM   TO C-TERM(COURSE-LGTH).
+               IF WS-CURRENT-TERM = 0
+                   MOVE R-C-TERM TO WS-CURRENT-TERM
+               END-IF
+
                MOVE C-COEF(COURSE-LGTH) TO SQL-C-COEF .
            
                MOVE C-LABEL(COURSE-LGTH) TO SQL-C-LABEL.
-               
+
+               IF NOT STUDENT-ALREADY-COMMITTED
 OCESQL*         EXEC SQL
-OCESQL*     INSERT INTO tabcourse(coef,label) 
+OCESQL*     INSERT INTO tabcourse(coef,label)
 OCESQL*        VALUES (
-OCESQL*            :SQL-C-COEF, 
+OCESQL*            :SQL-C-COEF,
 OCESQL*            :SQL-C-LABEL
 OCESQL*            )
+OCESQL*        RETURNING id INTO :SQL-C-ID
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
@@ -366,27 +778,38 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0003
 OCESQL          BY VALUE 2
 OCESQL     END-CALL
+OCESQL     CALL "OCESQLGetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-C-ID
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           
+OCESQL     END-CALL
+               END-IF.
+
                SET COURSE-LGTH UP BY 1.
           
        8020-HANDLE-COURSE-END.
       ****************************************************************** 
        8030-HANDLE-GRADE-START.
-          
-           STRING 
-               S-FIRSTNAME(STUDENT-LGTH - 1) 
-               S-LASTNAME(STUDENT-LGTH - 1) 
-               DELIMITED BY SIZE 
-           INTO G-S-FULLNAME(GRADE-LGTH).
 
            MOVE R-C-LABEL TO G-C-LABEL(GRADE-LGTH).
            MOVE R-C-GRADE TO G-GRADE(GRADE-LGTH).
+           MOVE S-KEY(STUDENT-LGTH - 1) TO G-S-KEY(GRADE-LGTH).
+           MOVE R-C-TERM TO G-TERM(GRADE-LGTH).
+           MOVE SQL-S-ID TO SQL-G-ID-STUDENT.
+           MOVE SQL-C-ID TO SQL-G-ID-COURSE.
+           MOVE R-C-TERM TO SQL-G-TERM.
            DISPLAY SQLCODE.
+
+           IF NOT STUDENT-ALREADY-COMMITTED
 OCESQL*    EXEC SQL
-OCESQL*     INSERT INTO tabgrade(grade) 
+OCESQL*     INSERT INTO tabgrade(id_student, id_course, term, grade)
 OCESQL*        VALUES (
+OCESQL*            :SQL-G-ID-STUDENT,
+OCESQL*            :SQL-G-ID-COURSE,
+OCESQL*            :SQL-G-TERM,
 OCESQL*            :SQL-G-GRADE
 OCESQL*            )
 OCESQL*    END-EXEC.
@@ -396,65 +819,187 @@ OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 5
 OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-G-ID-STUDENT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-G-ID-COURSE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE SQL-G-TERM
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE SQL-G-GRADE
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0004
-OCESQL          BY VALUE 1
+OCESQL          BY VALUE 4
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
+OCESQL     END-CALL
+           END-IF.
             DISPLAY SQLCODE.
            SET GRADE-LGTH UP BY 1.
        8030-HANDLE-GRADE-END.
-      ****************************************************************** 
+      ******************************************************************
+       8040-HANDLE-REJECT-START.
+           MOVE REC-F-INPUT-2 TO REJ-TYPE.
+           MOVE REC-F-INPUT-RAW TO REJ-RAW.
+           MOVE REJECT-LINE TO REC-F-REJECT.
+           WRITE REC-F-REJECT.
+       8040-HANDLE-REJECT-END.
+      ******************************************************************
+       8050-COMMIT-STUDENT-START.
+OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           MOVE WS-CLASS-SEQ TO CKPT-CLASS-SEQ.
+           MOVE WS-CURRENT-STUDENT-KEY TO CKPT-STUDENT-KEY.
+           OPEN OUTPUT F-CHECKPOINT.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       8050-COMMIT-STUDENT-END.
+      ******************************************************************
+      *    LOOKUP-PRIOR-TERM - FETCHES THE STUDENT'S AVERAGE GRADE FOR
+      *    THE TERM IMMEDIATELY BEFORE WS-CURRENT-TERM, SO THE BULLETIN
+      *    CAN SHOW PROGRESSION TERM OVER TERM.
+      ******************************************************************
+       8060-LOOKUP-PRIOR-TERM-START.
+           MOVE 'N' TO WS-PRIOR-MOY-FOUND.
+           MOVE 0 TO SQL-P-MOY.
+
+           IF WS-CURRENT-TERM > 1 AND S-DB-ID(WS-IDX) > 0
+               COMPUTE WS-PRIOR-TERM = WS-CURRENT-TERM - 1
+               MOVE S-DB-ID(WS-IDX) TO SQL-P-ID-STUDENT
+               MOVE WS-PRIOR-TERM TO SQL-P-TERM
+OCESQL*        EXEC SQL
+OCESQL*        SELECT AVG(grade) INTO :SQL-P-MOY FROM tabgrade
+OCESQL*            WHERE id_student = :SQL-P-ID-STUDENT
+OCESQL*            AND term = :SQL-P-TERM
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 1
+OCESQL              BY VALUE 5
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE SQL-P-ID-STUDENT
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 1
+OCESQL              BY VALUE 2
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE SQL-P-TERM
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExecParams" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0005
+OCESQL              BY VALUE 2
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLGetSQLParams" USING
+OCESQL              BY VALUE 1
+OCESQL              BY VALUE 5
+OCESQL              BY VALUE -2
+OCESQL              BY REFERENCE SQL-P-MOY
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               IF SQLCODE = 0 AND SQL-P-MOY > 0
+                   SET PRIOR-MOY-FOUND TO TRUE
+               END-IF
+           END-IF.
+       8060-LOOKUP-PRIOR-TERM-END.
+      ******************************************************************
+      *    HANDLE-CLASS - A '00' RECORD MARKS THE START OF A NEW CLASS
+      *    SECTION WITHIN input.dat. CLOSE OUT WHATEVER CLASS HAS BEEN
+      *    ACCUMULATED SO FAR (IF ANY) BEFORE STARTING THE NEXT ONE, SO
+      *    ONE JOB CAN PRODUCE ONE BULLETIN PER CLASS.
+      ******************************************************************
+       8070-HANDLE-CLASS-START.
+           IF STUDENT-LGTH > 1 OR COURSE-LGTH > 1 OR GRADE-LGTH > 1
+               PERFORM 7090-FINALIZE-CLASS-START
+                   THRU 7090-FINALIZE-CLASS-END
+           END-IF.
+           MOVE R-CL-LABEL TO WS-CLASS-LABEL.
+           MOVE R-CL-KEY   TO WS-CLASS-SEQ.
+       8070-HANDLE-CLASS-END.
+      ******************************************************************
+      *    WRITE-LINE - WRITES ONE BULLETIN LINE TO BOTH THE LATEST
+      *    output.dat AND THE DATED ARCHIVE COPY, SO EVERY RUN'S
+      *    BULLETIN IS KEPT ALONGSIDE THE MOST RECENT ONE.
+      ******************************************************************
+       9000-WRITE-LINE-START.
+           WRITE REC-F-OUTPUT.
+           MOVE REC-F-OUTPUT TO REC-F-ARCHIVE.
+           WRITE REC-F-ARCHIVE.
+       9000-WRITE-LINE-END.
+      ******************************************************************
        9010-HEADER-START.
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE1 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE2 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE WS-CLASS-LABEL TO LINE2B-CLASS-LABEL.
+           MOVE LINE2B TO REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE1 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.           
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
        9010-HEADER-END.
       ****************************************************************** 
        9020-FOOTER-START.
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE1 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE STUDENT-LGTH TO WS-PNT-NBR.
            MOVE LINE4 TO REC-F-OUTPUT. 
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE 'NOTES'    TO VAR.
            MOVE GRADE-LGTH TO WS-PNT-NBR.
            MOVE LINE4 TO REC-F-OUTPUT. 
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE 'COURS'     TO VAR.
            MOVE COURSE-LGTH TO WS-PNT-NBR.
            MOVE LINE4 TO REC-F-OUTPUT. 
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE1 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
        9020-FOOTER-END.
       ****************************************************************** 
        9030-BODY-START.
 
            INITIALIZE REC-F-OUTPUT.
             MOVE LINE3 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
 
            INITIALIZE REC-F-OUTPUT.
            INITIALIZE WS-IDX.
@@ -467,44 +1012,141 @@ OCESQL     END-CALL.
            END-PERFORM.
 
            MOVE LINE5 TO REC-F-OUTPUT.
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
+
+      *----------------------------------------------------------------
+      *    PER-COURSE CLASS STATISTICS - AVERAGE, MIN AND MAX GRADE
+      *    COMPUTED ACROSS ALL STUDENTS FOR EACH COURSE LABEL.
+      *----------------------------------------------------------------
+           INITIALIZE REC-F-OUTPUT.
+           MOVE LINE9 TO REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
+                   WS-IDX > COURSE-LGTH
 
-      
-      *---------------------------------------------------------------- 
+               MOVE 'N' TO WS-COURSE-SEEN
+               PERFORM VARYING WS-IDX2 FROM 1 BY 1 UNTIL
+                       WS-IDX2 >= WS-IDX
+                   IF C-LABEL(WS-IDX2) = C-LABEL(WS-IDX)
+                       SET COURSE-ALREADY-LISTED TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF NOT COURSE-ALREADY-LISTED
+                   MOVE 0 TO WS-STAT-SUM
+                   MOVE 0 TO WS-STAT-COUNT
+
+                   PERFORM VARYING WS-IDX3 FROM 1 BY 1 UNTIL
+                           WS-IDX3 > GRADE-LGTH
+                       IF C-LABEL(WS-IDX) = G-C-LABEL(WS-IDX3)
+                           IF WS-STAT-COUNT = 0
+                               MOVE G-GRADE(WS-IDX3) TO WS-STAT-MIN
+                               MOVE G-GRADE(WS-IDX3) TO WS-STAT-MAX
+                           ELSE
+                               IF G-GRADE(WS-IDX3) < WS-STAT-MIN
+                                   MOVE G-GRADE(WS-IDX3) TO WS-STAT-MIN
+                               END-IF
+                               IF G-GRADE(WS-IDX3) > WS-STAT-MAX
+                                   MOVE G-GRADE(WS-IDX3) TO WS-STAT-MAX
+                               END-IF
+                           END-IF
+                           ADD G-GRADE(WS-IDX3) TO WS-STAT-SUM
+                           ADD 1 TO WS-STAT-COUNT
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-STAT-COUNT > 0
+                       COMPUTE WS-STAT-AVG = WS-STAT-SUM / WS-STAT-COUNT
+                       INITIALIZE REC-F-OUTPUT
+                       MOVE C-LABEL(WS-IDX) TO STAT-LABEL
+                       MOVE WS-STAT-AVG TO STAT-AVG
+                       MOVE WS-STAT-MIN TO STAT-MIN
+                       MOVE WS-STAT-MAX TO STAT-MAX
+                       MOVE LINE10 TO REC-F-OUTPUT
+                       PERFORM 9000-WRITE-LINE-START
+                           THRU 9000-WRITE-LINE-END
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
            INITIALIZE WS-IDX
            INITIALIZE WS-IDX2
            INITIALIZE WS-IDX3
            INITIALIZE REC-F-OUTPUT.
            MOVE LINE1 TO REC-F-OUTPUT .
-           WRITE REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
            INITIALIZE REC-F-OUTPUT.
            
      
-            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 
-            7
+            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX >
+            STUDENT-LGTH
 
         
-            INITIALIZE NOTE 
+            INITIALIZE NOTE
             INITIALIZE COEFFICIENT
              INITIALIZE WS-BUFFER FullNAME
 
             MOVE STUDENT(WS-IDX) TO FullNAME
-        
-            PERFORM VARYING WS-IDX3 FROM 1 BY 1 UNTIL WS-IDX3 > 
+            MOVE SPACES TO WS-CSV-GRADES
+            MOVE 1 TO WS-CSV-GRADES-PTR
+
+            PERFORM VARYING WS-IDX3 FROM 1 BY 1 UNTIL WS-IDX3 >
             GRADE-LGTH
-               
-               IF FullNAME = G-S-FULLNAME(WS-IDX3)
+
+               IF S-KEY(WS-IDX) = G-S-KEY(WS-IDX3)
                DISPLAY FullNAME
                 COMPUTE NOTE = NOTE + G-GRADE(WS-IDX3) *
                  C-COEF(WS-IDX3 )
-                COMPUTE COEFFICIENT = COEFFICIENT + 
+                COMPUTE COEFFICIENT = COEFFICIENT +
                 C-COEF(WS-IDX3 )
+                MOVE G-GRADE(WS-IDX3) TO WS-CSV-GRADE-DISP
+                STRING WS-CSV-GRADE-DISP DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                    INTO WS-CSV-GRADES
+                    WITH POINTER WS-CSV-GRADES-PTR
+                END-STRING
                 END-IF
-               
+
             END-PERFORM
 
             COMPUTE MOYENNE = NOTE / COEFFICIENT
             MOVE MOYENNE TO MOY
+            MOVE MOYENNE TO MOYENNE-ARRAY(WS-IDX)
+
+            PERFORM 8060-LOOKUP-PRIOR-TERM-START
+                THRU 8060-LOOKUP-PRIOR-TERM-END
+            IF PRIOR-MOY-FOUND
+                MOVE SQL-P-MOY TO PRIOR-MOY-DISPLAY
+                IF MOYENNE > SQL-P-MOY
+                    MOVE 'AMELIORATION' TO PROGRESSION-DISPLAY
+                ELSE
+                    IF MOYENNE < SQL-P-MOY
+                        MOVE 'DEGRADATION' TO PROGRESSION-DISPLAY
+                    ELSE
+                        MOVE 'STABLE' TO PROGRESSION-DISPLAY
+                    END-IF
+                END-IF
+            ELSE
+                MOVE ZERO TO PRIOR-MOY-DISPLAY
+                MOVE 'N/A' TO PROGRESSION-DISPLAY
+            END-IF
+
+            MOVE S-AGE(WS-IDX) TO WS-CSV-AGE-DISP
+            MOVE MOYENNE TO WS-CSV-MOY-DISP
+            MOVE SPACES TO WS-CSV-LINE
+            STRING FullNAME       DELIMITED BY SIZE
+                   ';'            DELIMITED BY SIZE
+                   WS-CSV-AGE-DISP DELIMITED BY SIZE
+                   ';'            DELIMITED BY SIZE
+                   WS-CSV-MOY-DISP DELIMITED BY SIZE
+                   ';'            DELIMITED BY SIZE
+                   WS-CSV-GRADES  DELIMITED BY SIZE
+                INTO WS-CSV-LINE
+            END-STRING
+            MOVE WS-CSV-LINE TO REC-F-CSV
+            WRITE REC-F-CSV
 
             ADD 1 TO WS-COUNT
        
@@ -516,16 +1158,63 @@ OCESQL     END-CALL.
            ADD 6 TO WS-COUNT2
             
             MOVE LINE6 TO REC-F-OUTPUT
-            WRITE REC-F-OUTPUT
-          
+            PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END
+
             END-PERFORM.
-          
-           
-           
-          
-             
-             
-            
+
+      *----------------------------------------------------------------
+      *    CLASSEMENT (RANKING) SECTION - USES MOYENNE-ARRAY, TIES GET
+      *    THE SAME RANK AND THE NEXT RANK IS SKIPPED ACCORDINGLY.
+      *----------------------------------------------------------------
+           INITIALIZE REC-F-OUTPUT.
+           MOVE LINE1 TO REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
+
+           INITIALIZE REC-F-OUTPUT.
+           MOVE LINE7 TO REC-F-OUTPUT.
+           PERFORM 9000-WRITE-LINE-START THRU 9000-WRITE-LINE-END.
+
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1 UNTIL
+                   WS-RANK-IDX > STUDENT-LGTH
+
+               MOVE 1 TO WS-RANK-BETTER
+
+               PERFORM VARYING WS-RANK-IDX2 FROM 1 BY 1 UNTIL
+                       WS-RANK-IDX2 > STUDENT-LGTH
+                   IF MOYENNE-ARRAY(WS-RANK-IDX2) >
+                           MOYENNE-ARRAY(WS-RANK-IDX)
+                       ADD 1 TO WS-RANK-BETTER
+                   END-IF
+               END-PERFORM
+
+               MOVE WS-RANK-BETTER TO WS-RANK-ARRAY(WS-RANK-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1 UNTIL
+                   WS-RANK-IDX > STUDENT-LGTH
+
+               PERFORM VARYING WS-RANK-IDX2 FROM 1 BY 1 UNTIL
+                       WS-RANK-IDX2 > STUDENT-LGTH
+                   IF WS-RANK-ARRAY(WS-RANK-IDX2) = WS-RANK-IDX
+
+                       INITIALIZE REC-F-OUTPUT
+                       IF WS-RANK-IDX = 1
+                           MOVE "1ER" TO RANK-DISPLAY
+                       ELSE
+                           MOVE WS-RANK-IDX TO WS-RANK-NUM
+                           STRING WS-RANK-NUM DELIMITED BY SIZE
+                                  "EME" DELIMITED BY SIZE
+                               INTO RANK-DISPLAY
+                       END-IF
+                       MOVE STUDENT(WS-RANK-IDX2) TO RANK-FULLNAME
+                       MOVE MOYENNE-ARRAY(WS-RANK-IDX2) TO RANK-MOY
+                       MOVE LINE8 TO REC-F-OUTPUT
+                       PERFORM 9000-WRITE-LINE-START
+                       THRU 9000-WRITE-LINE-END
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        9030-BODY-END.
       ****************************************************************** 
       ****************************************************************** 
